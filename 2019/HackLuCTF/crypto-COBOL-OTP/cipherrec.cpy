@@ -0,0 +1,22 @@
+      *> cipherrec.cpy - one ciphertext record: which message and
+      *> keyring entry produced it, when the run completed, and the
+      *> ciphertext bytes themselves. otp.cob and otp-batch.cob both
+      *> append records of this shape to the same physical cipher.out,
+      *> so the layout only has to change in one place.
+      *>
+      *> otp-batch.cob's transactions never exceed 200 bytes of
+      *> plaintext (trans-msg-text is pic x(200)), so it pulls this
+      *> copybook in with COPY CIPHERREC REPLACING to narrow ciph-text
+      *> to a 200-byte working buffer instead of carrying 4000 bytes
+      *> per record it will never use.
+       01 cipher-record.
+      *> identifies this message for downstream transmission
+           05 ciph-msg-id pic x(08).
+      *> which keyring entry was burned
+           05 ciph-key-id pic x(08).
+      *> yyyymmdd + hhmmssss the run completed
+           05 ciph-timestamp pic x(16).
+      *> how many ciphertext bytes are actually significant
+           05 ciph-length pic 9(05).
+      *> the ciphertext bytes, space padded out to ciph-length
+           05 ciph-text pic x(4000).
