@@ -0,0 +1,266 @@
+       identification division.
+          program-id. otp-invrpt.
+
+      *> otp-invrpt is a standalone reporting program. it reads the
+      *> keyring together with keytrack-file (pad-consumption tracking)
+      *> and prints, per key-id/terminal, how much pad material is
+      *> still unused - so a terminal can be handed a fresh key.txt
+      *> before it runs dry mid-shift instead of after.
+      *>
+      *> modification history:
+      *>   key-file open is now status-checked; a missing keyring is
+      *>   logged to except.log rather than the sort simply failing
+      *>   silently against an absent input.
+      *>   key-record now comes from the shared keyrec.cpy, which adds
+      *>   a source-terminal field distinct from key-id; the report now
+      *>   prints the terminal alongside the key-id instead of using
+      *>   key-id as a stand-in for it.
+      *>   key-checksum used to be carried in every keyring record and
+      *>   never looked at again. each record read off the sorted
+      *>   keyring is now checksummed the same way it was when the pad
+      *>   was cut, and a mismatch - the pad on disk no longer matching
+      *>   what was issued - is logged to except.log instead of passing
+      *>   the audit silently.
+
+       environment division.
+           input-output section.
+           file-control.
+               select key-file assign to 'key.txt'
+               organization line sequential
+               file status is ws-key-file-status.
+
+               select sort-work-file assign to 'sortwk1.tmp'.
+
+               select sorted-file assign to 'sortedkey.tmp'
+               organization line sequential.
+
+               select keytrack-file assign to 'keytrack.dat'
+               organization indexed
+               access mode dynamic
+               record key is keytrk-key-id
+               file status is keytrk-status.
+
+               select report-file assign to 'invrpt.out'
+               organization line sequential.
+
+               select except-file assign to 'except.log'
+               organization line sequential
+               file status is ws-excp-file-status.
+
+       data division.
+           file section.
+           fd key-file.
+           copy keyrec.
+
+      *> key-file records sorted into key-id order for the control break below
+           sd sort-work-file.
+           copy keyrec
+               replacing ==key-record==   by ==sort-record==
+                         ==key-header==    by ==sort-header==
+                         ==key-id==        by ==sort-key-id==
+                         ==key-gen-date==  by ==sort-gen-date==
+                         ==key-terminal==  by ==sort-terminal==
+                         ==key-checksum==  by ==sort-checksum==
+                         ==key-pad==       by ==sort-pad==.
+
+      *> key-file's records, after the sort, in key-id order
+           fd sorted-file.
+           copy keyrec
+               replacing ==key-record==   by ==srt-record==
+                         ==key-header==    by ==srt-header==
+                         ==key-id==        by ==srt-key-id==
+                         ==key-gen-date==  by ==srt-gen-date==
+                         ==key-terminal==  by ==srt-terminal==
+                         ==key-checksum==  by ==srt-checksum==
+                         ==key-pad==       by ==srt-pad==.
+
+           fd keytrack-file.
+           01 keytrk-record.
+               05 keytrk-key-id pic x(08).
+               05 keytrk-bytes-used pic 9(07).
+
+           fd report-file.
+           01 rpt-line pic x(80).
+
+      *> dated log of key-file trouble seen during the run
+           fd except-file.
+           copy excprec.
+
+           working-storage section.
+           77 ws-key-file-status pic x(02) value spaces.
+           77 ws-excp-file-status pic x(02) value spaces.
+           77 keytrk-status pic x(2) value spaces.
+      *> key-id of the group currently being totalled
+           77 ws-prior-key-id pic x(08) value spaces.
+      *> terminal the group's key-id was issued to
+           77 ws-prior-terminal pic x(08) value spaces.
+      *> 'Y' until the first group has been started
+           77 ws-first-group-switch pic x(1) value 'Y'.
+               88 ws-first-group value 'Y'.
+      *> total pad bytes cut for the current key-id
+           77 ws-total-bytes pic 9(07) value 0.
+      *> pad bytes already burned for the current key-id
+           77 ws-used-bytes pic 9(07) value 0.
+      *> pad bytes left for the current key-id
+           77 ws-remain-bytes pic S9(07) value 0.
+           77 ws-sort-eof-switch pic x(1) value 'N'.
+               88 ws-sort-eof value 'Y'.
+      *> recomputed over srt-pad and compared against srt-checksum
+           77 ws-computed-cksum pic 9(05) value 0.
+      *> byte position within srt-pad while the checksum is recomputed
+           77 ws-cksum-idx pic 9(3) value 0.
+
+           01 hdg-line-1 pic x(80)
+               value 'KEY-ID     TERMINAL   TOTAL BYTES   BYTES USED
+      -           '   BYTES REMAINING'.
+           01 hdg-line-2 pic x(80)
+               value '--------   --------   -----------   ----------
+      -           '   ---------------'.
+           01 det-line.
+               05 det-key-id pic x(08).
+               05 filler pic x(03) value spaces.
+               05 det-terminal pic x(08).
+               05 filler pic x(03) value spaces.
+               05 det-total-bytes pic zzz,zzz,zz9.
+               05 filler pic x(04) value spaces.
+               05 det-used-bytes pic zzz,zzz,zz9.
+               05 filler pic x(04) value spaces.
+               05 det-remain-bytes pic -zzz,zzz,zz9.
+
+       procedure division.
+      *> the sort verb opens key-file itself, so probe it first with a
+      *> plain open/close to catch a missing or unreadable keyring
+      *> before the sort runs against it.
+           open input key-file
+           if ws-key-file-status not = '00'
+               move spaces to key-record
+               move spaces to excp-terminal
+               move spaces to excp-key-id
+               move 'OPEN' to excp-operation
+               move 'unable to open keyring for report' to excp-message
+               perform log-key-exception
+               close key-file
+           else
+               close key-file
+
+               sort sort-work-file
+                   on ascending key sort-key-id
+                   using key-file
+                   giving sorted-file
+
+               open output report-file
+               write rpt-line from hdg-line-1
+               write rpt-line from hdg-line-2
+
+               open input sorted-file
+               open input keytrack-file
+
+               perform read-next-key-record
+               perform summarize-one-group until ws-sort-eof
+
+               if not ws-first-group
+                   perform write-detail-line
+               end-if
+
+               close sorted-file
+               close keytrack-file
+               close report-file
+           end-if.
+
+           goback.
+
+      *> reads the next key-id/pad record out of the sorted keyring
+      *> copy. records come out in key-id order because of the sort
+      *> above, which is what makes the control break below work.
+       read-next-key-record.
+           read sorted-file
+               at end
+                   move 'Y' to ws-sort-eof-switch
+           end-read.
+
+      *> classic control-break accumulation: as long as the key-id on
+      *> the current record matches the group we are totalling, add its
+      *> 50 bytes in; the moment it changes, close out the finished
+      *> group and start a new one.
+       summarize-one-group.
+           if ws-first-group
+               move srt-key-id to ws-prior-key-id
+               move srt-terminal to ws-prior-terminal
+               move 'N' to ws-first-group-switch
+               move 0 to ws-total-bytes
+           end-if
+
+           if srt-key-id not = ws-prior-key-id
+               perform write-detail-line
+               move srt-key-id to ws-prior-key-id
+               move srt-terminal to ws-prior-terminal
+               move 0 to ws-total-bytes
+           end-if
+
+           perform verify-pad-checksum
+
+           add 50 to ws-total-bytes end-add
+           perform read-next-key-record.
+
+      *> recomputes the checksum over this record's pad the same way it
+      *> was computed when the pad was cut, and logs a mismatch instead
+      *> of letting a doctored or corrupted pad pass the audit quietly.
+       verify-pad-checksum.
+           move 0 to ws-computed-cksum
+           perform add-one-pad-byte
+               varying ws-cksum-idx from 1 by 1 until ws-cksum-idx > 50
+
+           if ws-computed-cksum not = srt-checksum
+               move srt-terminal to excp-terminal
+               move srt-key-id to excp-key-id
+               move 'CKSM' to excp-operation
+               move 'pad checksum does not match key-checksum'
+                   to excp-message
+               perform log-key-exception
+           end-if.
+
+      *> folds one byte of srt-pad into ws-computed-cksum.
+       add-one-pad-byte.
+           compute ws-computed-cksum =
+               ws-computed-cksum + function ord(srt-pad(ws-cksum-idx:1))
+               - 1
+           end-compute.
+
+      *> looks up how much of ws-prior-key-id's pad has already been
+      *> spent and prints the totals-for-that-key-id line.
+       write-detail-line.
+           move ws-prior-key-id to keytrk-key-id
+           read keytrack-file
+               invalid key
+                   move 0 to ws-used-bytes
+               not invalid key
+                   move keytrk-bytes-used to ws-used-bytes
+           end-read
+
+           compute ws-remain-bytes = ws-total-bytes - ws-used-bytes
+
+           move ws-prior-key-id to det-key-id
+           move ws-prior-terminal to det-terminal
+           move ws-total-bytes to det-total-bytes
+           move ws-used-bytes to det-used-bytes
+           move ws-remain-bytes to det-remain-bytes
+           write rpt-line from det-line.
+
+      *> appends a dated entry to except.log for key-file trouble found
+      *> while building the report; creates the log the first time it
+      *> is needed.
+       log-key-exception.
+           accept excp-date from date yyyymmdd
+           accept excp-time from time
+           move ws-key-file-status to excp-status
+
+           open extend except-file
+           if ws-excp-file-status not = '00'
+               open output except-file
+               close except-file
+               open extend except-file
+           end-if
+           write excp-line
+           close except-file.
+
+       end program otp-invrpt.
