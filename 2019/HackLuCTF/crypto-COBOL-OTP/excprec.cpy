@@ -0,0 +1,22 @@
+      *> excprec.cpy - one dated entry in except.log for key-file
+      *> trouble (a bad open/read status, a checksum mismatch, a
+      *> truncated keyring record). copied into every program that
+      *> writes to except.log so the layout only has to change once.
+       01 excp-line.
+      *> yyyymmdd the exception was logged
+           05 excp-date pic x(08).
+           05 filler pic x(01) value space.
+      *> hhmmssss the exception was logged
+           05 excp-time pic x(08).
+           05 filler pic x(01) value space.
+      *> terminal/operator this run was for
+           05 excp-terminal pic x(08).
+           05 filler pic x(01) value space.
+           05 excp-key-id pic x(08). *> key-id that was expected
+           05 filler pic x(01) value space.
+           05 excp-operation pic x(04). *> OPEN or READ
+           05 filler pic x(01) value space.
+      *> the file status code that was returned
+           05 excp-status pic x(02).
+           05 filler pic x(01) value space.
+           05 excp-message pic x(40).
