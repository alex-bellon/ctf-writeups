@@ -1,44 +1,534 @@
        identification division.
           program-id. otp.
 
+      *> otp reads a one-time-pad keyring and xors an operator-typed
+      *> message against the pad bytes for a chosen key-id.
+      *>
+      *> modification history:
+      *>   the keyring used to be a single flat key.txt holding one
+      *>   50-byte pad with no way to tell terminals apart. key-file is
+      *>   now a keyring of key-id/gen-date/pad records and the caller
+      *>   picks which one to burn by passing the key-id as the first
+      *>   command-line parameter.
+      *>   the message used to be hard capped at 50 characters (one
+      *>   keyring record). the encrypt loop now runs until the operator
+      *>   is done typing and, when a message outlives the record it
+      *>   started on, walks forward into the next consecutive record
+      *>   in the keyring for more pad bytes.
+      *>   the ciphertext used to go straight to the screen with
+      *>   nothing kept if the session scrolled or dropped. every run
+      *>   now also appends a record to cipher-file with the message-id,
+      *>   the key-id burned and a timestamp, so a transmission job has
+      *>   something durable to pick up.
+      *>   nothing used to stop a key-id from being burned twice, which
+      *>   is fatal to a one-time pad. keytrack-file now remembers how
+      *>   many pad bytes each key-id has already spent; a run skips
+      *>   forward past whatever is already spent and refuses to go
+      *>   further than the keyring actually has left.
+      *>   this used to only ever run one direction (encrypt); decrypt
+      *>   was done by hand, by feeding ciphertext back in and hoping
+      *>   the operator kept the key offset straight. a third parameter
+      *>   now picks ENCRYPT or DECRYPT; DECRYPT re-encrypts its own
+      *>   output against the same pad bytes and only displays the
+      *>   plaintext if that round trip matches the ciphertext typed in,
+      *>   so a misaligned key offset is caught instead of producing
+      *>   silent garbage.
+      *>   key-file had no file status clause at all, so a missing or
+      *>   truncated key.txt used to abend the job cold. key-file now
+      *>   carries a file status and any non-zero status on open or
+      *>   read is written to except-file (terminal, key-id, status)
+      *>   instead of letting the run crash.
+      *>   key-record used to be just an id/date/pad triple with no way
+      *>   to tell which physical terminal a pad had actually been
+      *>   issued to or whether the pad on disk still matched what was
+      *>   cut. it now lives in keyrec.cpy with an audit header (source
+      *>   terminal and a checksum of the pad bytes) ahead of the pad
+      *>   material, shared by every program that touches key.txt.
+
        environment division.
            input-output section.
            file-control.
-               select key-file assign to 'key.txt' # keyfile = key.txt
-               organization line sequential. # sequential - records are accessed in same order they are inserted
+               select key-file assign to 'key.txt'
+      *> sequential - records are accessed in same order they are inserted
+               organization line sequential
+               file status is ws-key-file-status.
+
+               select cipher-file assign to 'cipher.out'
+      *> durable record of what this run actually encrypted
+               organization line sequential
+               file status is ws-cipher-file-status.
+
+               select keytrack-file assign to 'keytrack.dat'
+               organization indexed
+               access mode dynamic
+               record key is keytrk-key-id
+      *> one record per key-id, how many pad bytes it has spent
+               file status is keytrk-status.
+
+               select except-file assign to 'except.log'
+               organization line sequential
+      *> dated exception entries for a bad key-file open/read
+               file status is ws-excp-file-status.
 
        data division.
            file section.
-           fd key-file. # file name
-           01 key-data pic x(50). # 01 - record description entry, pic x(50) - alphanumeric, 50 bytes
+           fd key-file. *> file name
+      *> a keyring can hold one pad record per terminal/operator
+           copy keyrec.
+
+           fd cipher-file. *> one record per run of this program
+           copy cipherrec.
 
-           working-storage section. # temporary vars and file structures
-           01 ws-flag pic x(1). # flag is a 1 byte alphanumeric var
-           01 ws-key pic x(50). # key is a 50 byte alphanumeric var
-           01 ws-parse. # group item
-                05 ws-parse-data pic S9(9). # 05 - elementary item in group, S - sign, 9 - number, of length 9
-           01 ws-xor-len pic 9(1) value 1. # xor-len is a 1 byte number = 1
-           77 ws-ctr pic 9(1). # ctr is 1 byte number
+      *> pad-consumption tracking, one record per key-id
+           fd keytrack-file.
+           01 keytrk-record.
+               05 keytrk-key-id pic x(08).
+      *> total pad bytes already burned for this key-id
+               05 keytrk-bytes-used pic 9(07).
+
+           fd except-file. *> one line per key-file open/read exception
+           copy excprec.
+
+      *> temporary vars and file structures
+           working-storage section.
+           01 ws-flag pic x(1). *> flag is a 1 byte alphanumeric var
+           01 ws-key pic x(50). *> pad bytes for the key-id we matched
+           01 ws-parse. *> group item
+      *> 05 - elementary item in group, S - sign, 9 - number, of length 9
+                05 ws-parse-data pic S9(9).
+      *> xor-len is a 1 byte number = 1
+           01 ws-xor-len pic 9(1) value 1.
+      *> position within ws-key, 1 thru 50 (widened so it can actually count to 50)
+           77 ws-ctr pic 9(2).
+      *> key-id asked for on the command line
+           77 ws-wanted-key-id pic x(08).
+      *> 'Y' once the wanted key-id is read
+           77 ws-found-switch pic x(1) value 'N'.
+               88 ws-key-found value 'Y'.
+      *> 'Y' at end of key-file
+           77 ws-eof-switch pic x(1) value 'N'.
+               88 ws-key-eof value 'Y'.
+      *> 'Y' once the operator's message is exhausted
+           77 ws-msg-switch pic x(1) value 'N'.
+               88 ws-msg-done value 'Y'.
+      *> 'Y' if the keyring runs dry mid-message
+           77 ws-key-exhausted-switch pic x(1) value 'N'.
+               88 ws-key-exhausted value 'Y'.
+      *> message-id asked for on the command line, second parameter
+           77 ws-wanted-msg-id pic x(08).
+      *> which command-line argument we are pulling next
+           77 ws-arg-num pic 9(2).
+      *> pad bytes already burned for this key-id, per keytrack-file
+           77 ws-bytes-used pic 9(07).
+      *> how many already-burned bytes are left to skip past
+           77 ws-skip-remaining pic 9(07).
+      *> pad bytes this run actually burns
+           77 ws-total-consumed pic 9(07).
+      *> 'Y' if keytrack-file had no record yet for this key-id
+           77 ws-keytrk-new-switch pic x(1) value 'N'.
+               88 ws-keytrk-is-new value 'Y'.
+      *> file status for keytrack-file
+           77 keytrk-status pic x(2) value spaces.
+      *> 'E' encrypt (default) or 'D' decrypt, third command-line parameter
+           77 ws-wanted-mode pic x(1) value 'E'.
+               88 ws-mode-is-decrypt value 'D'.
+      *> ciphertext bytes as typed, held for decrypt round-trip validation
+           01 ws-cipher-buf pic x(4000).
+      *> decrypted plaintext bytes, held back until validated
+           01 ws-plain-buf pic x(4000).
+      *> how many bytes are in ws-cipher-buf / ws-plain-buf
+           77 ws-msg-len pic 9(05) value 0.
+      *> position being re-checked during round-trip validation
+           77 ws-verify-idx pic 9(05).
+      *> ciphertext byte recomputed during validation
+           77 ws-verify-char pic x(1).
+      *> 'Y' if the round trip did not reproduce the ciphertext
+           77 ws-verify-bad-switch pic x(1) value 'N'.
+               88 ws-verify-bad value 'Y'.
+      *> ws-bytes-used at the moment decryption began, so validation can rewind to it
+           77 ws-skip-start pic 9(07).
+      *> file status for key-file
+           77 ws-key-file-status pic x(02) value spaces.
+      *> file status for cipher-file
+           77 ws-cipher-file-status pic x(02) value spaces.
+      *> file status for except-file
+           77 ws-excp-file-status pic x(02) value spaces.
+      *> OPEN or READ, filled in before logging an exception
+           77 ws-excp-operation pic x(04).
+      *> free-text explanation, filled in before logging an exception
+           77 ws-excp-message pic x(40).
 
        procedure division.
+           move 1 to ws-arg-num. *> arg 1: which keyring entry to burn
+           display ws-arg-num upon argument-number.
+           accept ws-wanted-key-id from argument-value.
+
+      *> arg 2: the message-id this run is filed under
+           move 2 to ws-arg-num.
+           display ws-arg-num upon argument-number.
+           accept ws-wanted-msg-id from argument-value.
+
+      *> arg 3: ENCRYPT (default) or DECRYPT - only the first letter matters
+           move 3 to ws-arg-num.
+           display ws-arg-num upon argument-number.
+           accept ws-wanted-mode from argument-value.
+           if ws-wanted-mode not = 'D'
+               move 'E' to ws-wanted-mode
+           end-if.
+
            open input key-file.
-           read key-file into ws-key end-read. # key = read(key-file)
+           if ws-key-file-status not = '00'
+               move spaces to key-record
+               move 'OPEN' to ws-excp-operation
+               move 'could not open keyring' to ws-excp-message
+               perform log-key-exception
+               display '*** could not open key-file, status '
+                   ws-key-file-status ' - see except.log ***'
+               goback
+           end-if.
 
-           display 'Enter your message to encrypt:'.
-           move 1 to ws-ctr. # ctr++
-           perform 50 times
-               call 'getchar' end-call
-               move return-code to ws-parse # parse = getchar
-               move ws-parse to ws-flag # flag = parse
+           perform find-key-record until ws-key-eof or ws-key-found.
+
+           if not ws-key-found
+               close key-file
+               display 'key-id ' ws-wanted-key-id
+                   ' not found in keyring'
+               goback
+           end-if.
+
+           perform open-keytrack-file.
+           perform look-up-bytes-used.
+           move ws-bytes-used to ws-skip-start.
 
-               call 'CBL_XOR' using ws-key(ws-ctr:1) ws-flag by value # flag = xor(key[ctr], flag) limited to 1 byte (xor-len)
-               ws-xor-len end-call
+           move 1 to ws-ctr.
+           move ws-bytes-used to ws-skip-remaining.
+           perform skip-key-byte
+               until ws-skip-remaining = 0 or ws-key-exhausted.
 
-               display ws-flag with no advancing # print(flag, separator='')
-               add 1 to ws-ctr end-add # ctr++
-           end-perform.
+           if ws-key-exhausted
+               close key-file
+               close keytrack-file
+               display '*** no unused key material remains for '
+                   ws-wanted-key-id ' ***'
+               goback
+           end-if.
+
+           if ws-mode-is-decrypt
+               perform run-decrypt-mode
+           else
+               perform run-encrypt-mode
+           end-if.
 
-       cleanup.
            close key-file.
+           close keytrack-file.
            goback.
+
+      *> types plaintext in, xors it against the pad, displays and logs
+      *> the ciphertext.
+       run-encrypt-mode.
+           display 'Enter your message to encrypt:'.
+           move 0 to ciph-length.
+           move spaces to ciph-text.
+           move 0 to ws-total-consumed.
+           perform encrypt-one-character until ws-msg-done.
+
+           perform open-cipher-file.
+           move ws-wanted-msg-id to ciph-msg-id.
+           move ws-wanted-key-id to ciph-key-id.
+           accept ciph-timestamp(1:8) from date yyyymmdd.
+           accept ciph-timestamp(9:8) from time.
+           write cipher-record.
+           close cipher-file.
+
+           perform record-bytes-used.
+
+      *> types ciphertext in, xors it against the pad to recover
+      *> plaintext, then independently re-derives the same pad bytes a
+      *> second time and re-encrypts the plaintext to confirm it
+      *> reproduces the ciphertext byte for byte before showing anyone
+      *> the plaintext.
+       run-decrypt-mode.
+           display 'Enter the ciphertext to decrypt:'.
+           move 0 to ws-msg-len.
+           move spaces to ws-cipher-buf.
+           move spaces to ws-plain-buf.
+           move 0 to ws-total-consumed.
+           perform decrypt-one-character until ws-msg-done.
+
+           perform record-bytes-used.
+           perform verify-round-trip.
+
+           if ws-verify-bad
+               display '*** decrypt round trip did not match - key'
+                   ' offset is misaligned, plaintext withheld ***'
+           else
+               display ws-plain-buf(1:ws-msg-len)
+           end-if.
+
+      *> read-and-match paragraph, one keyring record at a time, until
+      *> we find the record for ws-wanted-key-id or run off the end.
+      *> LINE SEQUENTIAL pads a record that was cut short with trailing
+      *> blanks and still reports status '00' for it, so a truncated
+      *> key-pad has to be caught here rather than by the status check.
+       find-key-record.
+           read key-file
+               at end
+                   move 'Y' to ws-eof-switch
+               not at end
+                   if ws-key-file-status not = '00'
+                       perform log-bad-key-record
+                   else
+                       if key-id = ws-wanted-key-id
+                           if key-pad(50:1) = space
+                               perform log-bad-key-record
+                           else
+                               move key-pad to ws-key
+                               move 'Y' to ws-found-switch
+                           end-if
+                       end-if
+                   end-if
+           end-read.
+
+      *> takes one keystroke, pulls the next pad byte (rolling into the
+      *> next keyring record if the current one is used up), xors and
+      *> displays it. loops until getchar hits end-of-input or the
+      *> keyring runs dry.
+       encrypt-one-character.
+           call 'getchar' end-call
+           move return-code to ws-parse
+           if ws-parse-data < 0
+               move 'Y' to ws-msg-switch
+           else
+               if ciph-length >= 4000
+                   display '*** message truncated - 4000 ciphertext'
+                       ' bytes is the most a single run holds ***'
+                   move 'Y' to ws-msg-switch
+               else
+                   move ws-parse to ws-flag
+                   perform advance-key-position
+                   if not ws-key-exhausted
+                       call 'CBL_XOR' using ws-key(ws-ctr:1)
+                           ws-flag by value ws-xor-len
+                       end-call
+                       display ws-flag with no advancing
+                       add 1 to ciph-length end-add
+                       move ws-flag to ciph-text(ciph-length:1)
+                       add 1 to ws-ctr end-add
+                       add 1 to ws-total-consumed end-add
+                   end-if
+               end-if
+           end-if.
+
+      *> takes one keystroke of ciphertext, pulls the next pad byte the
+      *> same way encryption does, and buffers both the ciphertext byte
+      *> typed and the plaintext byte it decrypts to. nothing is shown
+      *> to the operator until the round trip below confirms it.
+       decrypt-one-character.
+           call 'getchar' end-call
+           move return-code to ws-parse
+           if ws-parse-data < 0
+               move 'Y' to ws-msg-switch
+           else
+               if ws-msg-len >= 4000
+                   display '*** message truncated - 4000 ciphertext'
+                       ' bytes is the most a single run holds ***'
+                   move 'Y' to ws-msg-switch
+               else
+                   move ws-parse to ws-flag
+                   perform advance-key-position
+                   if not ws-key-exhausted
+                       add 1 to ws-msg-len end-add
+                       move ws-flag to ws-cipher-buf(ws-msg-len:1)
+                       call 'CBL_XOR' using ws-key(ws-ctr:1)
+                           ws-flag by value ws-xor-len
+                       end-call
+                       move ws-flag to ws-plain-buf(ws-msg-len:1)
+                       add 1 to ws-ctr end-add
+                       add 1 to ws-total-consumed end-add
+                   end-if
+               end-if
+           end-if.
+
+      *> independently re-derives the pad bytes that were just used to
+      *> decrypt (a fresh pass over key-file from the same starting
+      *> point, not the cached ws-key buffer) and re-encrypts the
+      *> plaintext with them, byte for byte, to confirm the ciphertext
+      *> comes back out unchanged.
+       verify-round-trip.
+           close key-file
+           open input key-file
+           move 'N' to ws-found-switch
+           move 'N' to ws-eof-switch
+           move 'N' to ws-key-exhausted-switch
+           perform find-key-record until ws-key-eof or ws-key-found
+
+           if not ws-key-found
+               move 'Y' to ws-verify-bad-switch
+           else
+               move 1 to ws-ctr
+               move ws-skip-start to ws-skip-remaining
+               perform skip-key-byte
+                   until ws-skip-remaining = 0 or ws-key-exhausted
+
+               if ws-key-exhausted
+                   move 'Y' to ws-verify-bad-switch
+               else
+                   move 'N' to ws-verify-bad-switch
+                   perform verify-one-character
+                       varying ws-verify-idx from 1 by 1
+                       until ws-verify-idx > ws-msg-len or ws-verify-bad
+               end-if
+           end-if.
+
+      *> re-encrypts one buffered plaintext byte against a freshly
+      *> re-read pad byte and compares it to the ciphertext byte that
+      *> was actually typed at that position.
+       verify-one-character.
+           move ws-plain-buf(ws-verify-idx:1) to ws-verify-char
+           perform advance-key-position
+           if ws-key-exhausted
+               move 'Y' to ws-verify-bad-switch
+           else
+               call 'CBL_XOR' using ws-key(ws-ctr:1)
+                   ws-verify-char by value ws-xor-len
+               end-call
+               if ws-verify-char not = ws-cipher-buf(ws-verify-idx:1)
+                   move 'Y' to ws-verify-bad-switch
+               end-if
+               add 1 to ws-ctr end-add
+           end-if.
+
+      *> when ws-ctr has walked off the end of the current 50-byte pad
+      *> record, pull the next record in the keyring in as the
+      *> continuation of the pad. stop the message dead if there is no
+      *> next record - we will not xor against reused key bytes.
+      *> a keyring can hold pad for more than one terminal, so the very
+      *> next physical record is not guaranteed to still belong to
+      *> ws-wanted-key-id - a message running past its own last record
+      *> must stop there rather than roll into someone else's pad.
+       advance-key-position.
+           if ws-ctr > 50
+               read key-file
+                   at end
+                       display '*** out of key material for '
+                           ws-wanted-key-id ' ***'
+                       move 'Y' to ws-key-exhausted-switch
+                       move 'Y' to ws-msg-switch
+                   not at end
+                       if ws-key-file-status not = '00'
+                           perform log-bad-key-record
+                           display '*** bad keyring record for '
+                               ws-wanted-key-id ' - see except.log ***'
+                           move 'Y' to ws-key-exhausted-switch
+                           move 'Y' to ws-msg-switch
+                       else
+                           if key-id not = ws-wanted-key-id
+                               display '*** out of key material for '
+                                   ws-wanted-key-id ' ***'
+                               move 'Y' to ws-key-exhausted-switch
+                               move 'Y' to ws-msg-switch
+                           else
+                               if key-pad(50:1) = space
+                                   perform log-bad-key-record
+                                   display '*** bad keyring record for '
+                                       ws-wanted-key-id
+                                       ' - see except.log ***'
+                                   move 'Y' to ws-key-exhausted-switch
+                                   move 'Y' to ws-msg-switch
+                               else
+                                   move key-pad to ws-key
+                                   move 1 to ws-ctr
+                               end-if
+                           end-if
+                       end-if
+               end-read
+           end-if.
+
+      *> fills in the operation/message pair for a bad key-file record
+      *> (either a non-'00' status or a key-pad that LINE SEQUENTIAL
+      *> silently blank-padded after a short read) and logs it.
+       log-bad-key-record.
+           move 'READ' to ws-excp-operation
+           move 'short or malformed keyring record' to ws-excp-message
+           perform log-key-exception.
+
+      *> writes one dated entry to except-file: which terminal/key-id
+      *> was in play, which operation was underway and what status
+      *> code key-file returned. creates the log on first use. the
+      *> terminal comes from whatever key-record was actually read (it
+      *> is blank on an open failure, since nothing has been read yet).
+       log-key-exception.
+           accept excp-date from date yyyymmdd
+           accept excp-time from time
+           move key-terminal to excp-terminal
+           move ws-wanted-key-id to excp-key-id
+           move ws-excp-operation to excp-operation
+           move ws-key-file-status to excp-status
+           move ws-excp-message to excp-message
+
+           open extend except-file
+           if ws-excp-file-status not = '00'
+               open output except-file
+               close except-file
+               open extend except-file
+           end-if
+           write excp-line
+           close except-file.
+
+      *> advances ws-ctr past one already-burned pad byte, rolling into
+      *> the next keyring record the same way encryption does. used to
+      *> skip past bytes a prior run already spent.
+       skip-key-byte.
+           perform advance-key-position
+           if not ws-key-exhausted
+               add 1 to ws-ctr end-add
+               subtract 1 from ws-skip-remaining end-subtract
+           end-if.
+
+      *> cipher-file accumulates across runs instead of being truncated
+      *> every time, so this run's ciphertext lands after what earlier
+      *> interactive and batch runs already wrote; create it empty on
+      *> the very first run rather than abending on a missing file.
+       open-cipher-file.
+           open extend cipher-file.
+           if ws-cipher-file-status not = '00'
+               open output cipher-file
+               close cipher-file
+               open extend cipher-file
+           end-if.
+
+      *> keytrack-file may not exist yet on a terminal's first run -
+      *> create it empty rather than abending, then open it for update.
+       open-keytrack-file.
+           open i-o keytrack-file.
+           if keytrk-status not = '00'
+               open output keytrack-file
+               close keytrack-file
+               open i-o keytrack-file
+           end-if.
+
+      *> pull how many bytes ws-wanted-key-id has already spent; a
+      *> key-id with no tracking record yet has spent nothing.
+       look-up-bytes-used.
+           move ws-wanted-key-id to keytrk-key-id
+           read keytrack-file
+               invalid key
+                   move 'Y' to ws-keytrk-new-switch
+                   move 0 to ws-bytes-used
+               not invalid key
+                   move 'N' to ws-keytrk-new-switch
+                   move keytrk-bytes-used to ws-bytes-used
+           end-read.
+
+      *> persist how many bytes ws-wanted-key-id has now spent in
+      *> total, so the next run picks up where this one left off.
+       record-bytes-used.
+           move ws-wanted-key-id to keytrk-key-id
+           compute keytrk-bytes-used = ws-bytes-used + ws-total-consumed
+           if ws-keytrk-is-new
+               write keytrk-record
+           else
+               rewrite keytrk-record
+           end-if.
+
        end program otp.
