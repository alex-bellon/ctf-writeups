@@ -0,0 +1,21 @@
+      *> keyrec.cpy - one keyring record: a key-management header (the
+      *> terminal this pad was cut for, when it was cut, and a checksum
+      *> of the pad bytes for audit purposes) ahead of the pad material
+      *> itself. copied into every program that reads or writes key.txt
+      *> so the layout only has to change in one place.
+      *>
+      *> programs that need more than one copy of this record in the
+      *> same run (a sort work file and its sorted output, say) pull it
+      *> in with COPY KEYREC REPLACING to give each copy its own record
+      *> and field names.
+       01 key-record.
+      *> audit information about this pad, not part of the pad itself
+           05 key-header.
+      *> which terminal/operator this pad belongs to
+               10 key-id pic x(08).
+               10 key-gen-date pic x(08). *> yyyymmdd the pad was cut
+      *> the terminal the pad was actually issued to
+               10 key-terminal pic x(08).
+      *> checksum of key-pad, filled in when the pad is cut
+               10 key-checksum pic 9(05).
+           05 key-pad pic x(50). *> the 50 bytes of pad material itself
