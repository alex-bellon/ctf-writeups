@@ -0,0 +1,441 @@
+       identification division.
+          program-id. otp-batch.
+
+      *> otp-batch drives the same keyring/xor logic as otp, but pulls
+      *> its plaintext from a queue of pending messages in trans-file
+      *> instead of CALL 'getchar', so the overnight run can encrypt
+      *> the whole day's queue unattended.
+      *>
+      *> modification history:
+      *>   ciphertext for every successfully encrypted transaction is
+      *>   now also appended to cipher-file (message-id, key-id,
+      *>   timestamp, ciphertext) instead of only going to the screen.
+      *>   pad consumption is now tracked per key-id in keytrack-file so
+      *>   a key-id already spent by a prior run (interactive or batch)
+      *>   is skipped forward past rather than reused.
+      *>   key-file open/read is now status-checked; a missing or short
+      *>   keyring entry is logged to except.log and the transaction is
+      *>   skipped instead of abending the whole overnight run.
+      *>   key-record now comes from the shared keyrec.cpy, which adds
+      *>   an audit header (source terminal, pad checksum) ahead of the
+      *>   pad material.
+      *>   a transaction used to have no durable record of ever having
+      *>   completed, so restarting the job after an abend re-encrypted
+      *>   the whole queue from the top - wasting pad and re-appending
+      *>   duplicate ciphertext. every transaction that finishes now gets
+      *>   a checkpoint record in audit-file (message-id, key-id, pad
+      *>   bytes it consumed, timestamp); on restart, a message-id
+      *>   already in audit-file is skipped rather than re-encrypted.
+      *>   key material itself still resumes correctly either way,
+      *>   because keytrack-file tracks bytes spent per key-id rather
+      *>   than per message.
+
+       environment division.
+           input-output section.
+           file-control.
+               select key-file assign to 'key.txt'
+               organization line sequential
+               file status is ws-key-file-status.
+
+               select trans-file assign to 'trans.txt'
+               organization line sequential.
+
+               select cipher-file assign to 'cipher.out'
+               organization line sequential
+      *> durable record of what the batch run encrypted
+               file status is ws-cipher-file-status.
+
+               select keytrack-file assign to 'keytrack.dat'
+               organization indexed
+               access mode dynamic
+               record key is keytrk-key-id
+      *> one record per key-id, how many pad bytes it has spent
+               file status is keytrk-status.
+
+               select except-file assign to 'except.log'
+               organization line sequential
+               file status is ws-excp-file-status.
+
+               select audit-file assign to 'audit.trl'
+               organization indexed
+               access mode dynamic
+               record key is audit-msg-id
+      *> checkpoint - one record per message this job has completed
+               file status is audit-status.
+
+       data division.
+           file section.
+           fd key-file.
+           copy keyrec.
+
+           fd trans-file.
+           01 trans-record.
+      *> identifies this queued message for reporting
+               05 trans-msg-id pic x(08).
+      *> which keyring entry to burn against it
+               05 trans-key-id pic x(08).
+      *> the plaintext itself, space padded
+               05 trans-msg-text pic x(200).
+
+      *> one record per successfully encrypted transaction
+           fd cipher-file.
+      *> transactions never exceed 200 bytes of plaintext, so this
+      *> program narrows the shared 4000-byte ciph-text down to a
+      *> 200-byte working buffer.
+           copy cipherrec
+               replacing ==pic x(4000)== by ==pic x(200)==.
+
+      *> pad-consumption tracking, one record per key-id
+           fd keytrack-file.
+           01 keytrk-record.
+               05 keytrk-key-id pic x(08).
+      *> total pad bytes already burned for this key-id
+               05 keytrk-bytes-used pic 9(07).
+
+      *> dated log of key-file trouble seen during the run
+           fd except-file.
+           copy excprec.
+
+      *> restart checkpoint, one record per completed message
+           fd audit-file.
+           01 audit-record.
+               05 audit-msg-id pic x(08).
+      *> which keyring entry this message was burned against
+               05 audit-key-id pic x(08).
+      *> pad bytes this message consumed
+               05 audit-offset pic 9(07).
+      *> yyyymmdd + hhmmssss the message completed
+               05 audit-timestamp pic x(16).
+
+           working-storage section.
+           01 ws-flag pic x(1).
+           01 ws-key pic x(50).
+           01 ws-xor-len pic 9(1) value 1.
+           77 ws-ctr pic 9(2). *> position within ws-key, 1 thru 50
+      *> position within the current message
+           77 ws-char-idx pic 9(3).
+      *> trimmed length of the current message
+           77 ws-msg-len pic 9(3).
+      *> trailing spaces counted off trans-msg-text
+           77 ws-trail-spaces pic 9(3).
+           77 ws-trans-eof-switch pic x(1) value 'N'.
+               88 ws-trans-eof value 'Y'.
+           77 ws-key-found-switch pic x(1) value 'N'.
+               88 ws-key-found value 'Y'.
+           77 ws-key-eof-switch pic x(1) value 'N'.
+               88 ws-key-eof value 'Y'.
+           77 ws-key-exhausted-switch pic x(1) value 'N'.
+               88 ws-key-exhausted value 'Y'.
+      *> pad bytes already burned for this key-id
+           77 ws-bytes-used pic 9(07).
+      *> already-burned bytes still to skip past
+           77 ws-skip-remaining pic 9(07).
+      *> pad bytes this transaction actually burns
+           77 ws-total-consumed pic 9(07).
+           77 ws-keytrk-new-switch pic x(1) value 'N'.
+               88 ws-keytrk-is-new value 'Y'.
+           77 keytrk-status pic x(2) value spaces.
+           77 ws-key-file-status pic x(02) value spaces.
+           77 ws-cipher-file-status pic x(02) value spaces.
+           77 ws-excp-file-status pic x(02) value spaces.
+           77 ws-excp-operation pic x(04) value spaces.
+           77 ws-excp-message pic x(40) value spaces.
+           77 audit-status pic x(2) value spaces.
+           77 ws-audit-found-switch pic x(1) value 'N'.
+               88 ws-audit-found value 'Y'.
+
+       procedure division.
+           open input trans-file.
+           perform open-cipher-file.
+           perform open-keytrack-file.
+           perform open-audit-file.
+           perform process-one-transaction until ws-trans-eof.
+           close trans-file.
+           close cipher-file.
+           close keytrack-file.
+           close audit-file.
+           goback.
+
+      *> read one queued message and, if it is a real record and has
+      *> not already been checkpointed by an earlier run of this same
+      *> queue, encrypt it. an already-checkpointed message-id means a
+      *> prior run got this far before an abend - skip it rather than
+      *> burn fresh pad on a message that already went out.
+       process-one-transaction.
+           read trans-file
+               at end
+                   move 'Y' to ws-trans-eof-switch
+               not at end
+                   perform check-audit-record
+                   if ws-audit-found
+                       display '*** message ' trans-msg-id
+                           ' already checkpointed'
+                           ' - skipped on restart ***'
+                   else
+                       perform encrypt-transaction
+                   end-if
+           end-read.
+
+      *> locate the keyring record for this transaction's key-id and
+      *> xor the trimmed message text against it, walking into
+      *> consecutive keyring records if the message outlives one.
+       encrypt-transaction.
+           move 'N' to ws-key-found-switch
+           move 'N' to ws-key-eof-switch
+           move 'N' to ws-key-exhausted-switch
+           move 0 to ws-trail-spaces
+
+           inspect trans-msg-text tallying ws-trail-spaces
+               for trailing spaces
+           compute ws-msg-len = 200 - ws-trail-spaces
+
+           open input key-file
+           if ws-key-file-status not = '00'
+               move spaces to key-record
+               move 'OPEN' to ws-excp-operation
+               move 'unable to open keyring' to ws-excp-message
+               perform log-key-exception
+           else
+               perform find-key-record until ws-key-eof or ws-key-found
+
+               if not ws-key-found
+                   display '*** key-id ' trans-key-id
+                       ' not found for message '
+                       trans-msg-id ' ***'
+               else
+                   perform look-up-bytes-used
+                   move 1 to ws-ctr
+                   move ws-bytes-used to ws-skip-remaining
+                   perform skip-key-byte
+                       until ws-skip-remaining = 0 or ws-key-exhausted
+
+                   if ws-key-exhausted
+                       display '*** no unused key material remains for '
+                           trans-key-id ' - message ' trans-msg-id
+                           ' skipped ***'
+                   else
+                       move 0 to ciph-length
+                       move spaces to ciph-text
+                       move 0 to ws-total-consumed
+                       display trans-msg-id ': ' with no advancing
+                       perform encrypt-batch-character
+                           varying ws-char-idx from 1 by 1
+                           until ws-char-idx > ws-msg-len
+                               or ws-key-exhausted
+                       display ' '
+
+                       move trans-msg-id to ciph-msg-id
+                       move trans-key-id to ciph-key-id
+                       accept ciph-timestamp(1:8) from date yyyymmdd
+                       accept ciph-timestamp(9:8) from time
+                       write cipher-record
+
+                       perform record-bytes-used
+                       perform write-audit-record
+                   end-if
+               end-if
+
+               close key-file
+           end-if.
+
+      *> one keyring record at a time, until we find trans-key-id or
+      *> run off the end of the keyring. a bad-status record is logged
+      *> and treated as unreadable rather than matched against, so a
+      *> short or garbled record can never supply live pad bytes.
+      *> LINE SEQUENTIAL pads a record that was cut short with trailing
+      *> blanks and still reports status '00' for it, so a truncated
+      *> key-pad has to be caught here rather than by the status check.
+       find-key-record.
+           read key-file
+               at end
+                   move 'Y' to ws-key-eof-switch
+               not at end
+                   if ws-key-file-status not = '00'
+                       perform log-bad-key-record
+                   else
+                       if key-id = trans-key-id
+                           if key-pad(50:1) = space
+                               perform log-bad-key-record
+                           else
+                               move key-pad to ws-key
+                               move 'Y' to ws-key-found-switch
+                           end-if
+                       end-if
+                   end-if
+           end-read.
+
+      *> xor one character of the trimmed message text.
+       encrypt-batch-character.
+           move trans-msg-text(ws-char-idx:1) to ws-flag
+           perform advance-key-position
+           if not ws-key-exhausted
+               call 'CBL_XOR' using ws-key(ws-ctr:1)
+                   ws-flag by value ws-xor-len
+               end-call
+               display ws-flag with no advancing
+               add 1 to ciph-length end-add
+               move ws-flag to ciph-text(ciph-length:1)
+               add 1 to ws-ctr end-add
+               add 1 to ws-total-consumed end-add
+           end-if.
+
+      *> roll into the next consecutive keyring record once the
+      *> current 50-byte pad is used up; stop the message if the
+      *> keyring runs dry rather than reuse a byte.
+      *> a keyring can hold pad for more than one terminal, so the very
+      *> next physical record is not guaranteed to still belong to
+      *> trans-key-id - a message running past its own last record must
+      *> stop there rather than roll into someone else's pad.
+       advance-key-position.
+           if ws-ctr > 50
+               read key-file
+                   at end
+                       display '*** out of key material for '
+                           trans-key-id ' ***'
+                       move 'Y' to ws-key-exhausted-switch
+                   not at end
+                       if ws-key-file-status not = '00'
+                           perform log-bad-key-record
+                           display '*** bad keyring record for '
+                               trans-key-id ' - see except.log ***'
+                           move 'Y' to ws-key-exhausted-switch
+                       else
+                           if key-id not = trans-key-id
+                               display '*** out of key material for '
+                                   trans-key-id ' ***'
+                               move 'Y' to ws-key-exhausted-switch
+                           else
+                               if key-pad(50:1) = space
+                                   perform log-bad-key-record
+                                   display '*** bad keyring record for '
+                                       trans-key-id
+                                       ' - see except.log ***'
+                                   move 'Y' to ws-key-exhausted-switch
+                               else
+                                   move key-pad to ws-key
+                                   move 1 to ws-ctr
+                               end-if
+                           end-if
+                       end-if
+               end-read
+           end-if.
+
+      *> advances ws-ctr past one already-burned pad byte, rolling into
+      *> the next keyring record the same way encryption does.
+       skip-key-byte.
+           perform advance-key-position
+           if not ws-key-exhausted
+               add 1 to ws-ctr end-add
+               subtract 1 from ws-skip-remaining end-subtract
+           end-if.
+
+      *> cipher-file accumulates across runs now instead of being
+      *> truncated every time, so a restart's ciphertext lands after
+      *> what earlier runs already wrote; create it empty on the very
+      *> first run rather than abending on a missing file.
+       open-cipher-file.
+           open extend cipher-file.
+           if ws-cipher-file-status not = '00'
+               open output cipher-file
+               close cipher-file
+               open extend cipher-file
+           end-if.
+
+      *> keytrack-file may not exist yet on the first batch run -
+      *> create it empty rather than abending, then open it for update.
+       open-keytrack-file.
+           open i-o keytrack-file.
+           if keytrk-status not = '00'
+               open output keytrack-file
+               close keytrack-file
+               open i-o keytrack-file
+           end-if.
+
+      *> pull how many bytes trans-key-id has already spent; a key-id
+      *> with no tracking record yet has spent nothing.
+       look-up-bytes-used.
+           move trans-key-id to keytrk-key-id
+           read keytrack-file
+               invalid key
+                   move 'Y' to ws-keytrk-new-switch
+                   move 0 to ws-bytes-used
+               not invalid key
+                   move 'N' to ws-keytrk-new-switch
+                   move keytrk-bytes-used to ws-bytes-used
+           end-read.
+
+      *> persist how many bytes trans-key-id has now spent in total, so
+      *> the next run (batch or interactive) picks up where this one
+      *> left off.
+       record-bytes-used.
+           move trans-key-id to keytrk-key-id
+           compute keytrk-bytes-used = ws-bytes-used + ws-total-consumed
+           if ws-keytrk-is-new
+               write keytrk-record
+           else
+               rewrite keytrk-record
+           end-if.
+
+      *> fills in the operation/message pair for a bad key-file record
+      *> (either a non-'00' status or a key-pad that LINE SEQUENTIAL
+      *> silently blank-padded after a short read) and logs it.
+       log-bad-key-record.
+           move 'READ' to ws-excp-operation
+           move 'short or malformed keyring record' to ws-excp-message
+           perform log-key-exception.
+
+      *> appends a dated entry to except.log for a bad key-file open or
+      *> read, rather than letting the overnight run abend; creates the
+      *> log the first time it is needed.
+       log-key-exception.
+           accept excp-date from date yyyymmdd
+           accept excp-time from time
+           move key-terminal to excp-terminal
+           move trans-key-id to excp-key-id
+           move ws-excp-operation to excp-operation
+           move ws-key-file-status to excp-status
+           move ws-excp-message to excp-message
+
+           open extend except-file
+           if ws-excp-file-status not = '00'
+               open output except-file
+               close except-file
+               open extend except-file
+           end-if
+           write excp-line
+           close except-file.
+
+      *> audit-file may not exist yet on the first batch run - create it
+      *> empty rather than abending, then open it for update.
+       open-audit-file.
+           open i-o audit-file.
+           if audit-status not = '00'
+               open output audit-file
+               close audit-file
+               open i-o audit-file
+           end-if.
+
+      *> a message-id already checkpointed in audit-file was completed
+      *> by an earlier run of this same queue; the caller skips it
+      *> instead of encrypting it again.
+       check-audit-record.
+           move trans-msg-id to audit-msg-id
+           read audit-file
+               invalid key
+                   move 'N' to ws-audit-found-switch
+               not invalid key
+                   move 'Y' to ws-audit-found-switch
+           end-read.
+
+      *> writes the restart checkpoint for a message this run just
+      *> finished encrypting: which key-id it burned, how many pad
+      *> bytes it consumed, and when it completed.
+       write-audit-record.
+           move trans-msg-id to audit-msg-id
+           move trans-key-id to audit-key-id
+           move ws-total-consumed to audit-offset
+           accept audit-timestamp(1:8) from date yyyymmdd
+           accept audit-timestamp(9:8) from time
+           write audit-record.
+
+       end program otp-batch.
